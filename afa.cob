@@ -1,63 +1,474 @@
-       *> My First COBOL PROGRAM
+      *> My First COBOL PROGRAM
+      *>
+      *> Modification History
+      *>   2021-04-21  AL   Original scratch program - single hardcoded
+      *>                    Customer, Paycheck field never computed.
+      *>   2026-08-09  AL   Customer master is now file-driven (was one
+      *>                    hardcoded MOVE): reads CUSTOMER-FILE, builds
+      *>                    an indexed master, edits DateOfBirth and
+      *>                    kicks bad records to an exception file, runs
+      *>                    payroll off the master, and supports an
+      *>                    ad hoc Ident lookup transaction. Every run
+      *>                    now appends a summary line to TRANSACTION-LOG.
        >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ADA.
-AUTHOR. AL. 
-DATE-WRITTEN. APRIL 21ST 2021
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 SampleData PIC X(10) VALUE "STUFF".
-01 JustLetters PIC AAA VALUE "ABC".
-01 JustNums PIC 9(4) VALUE 1234.
-01 SignedInt PIC S9(4) VALUE -1234.
-01 Paycheck PIC 9(4)V99 VALUE ZEROS.
-01 Customer.
-       02 Ident PIC 9(3).
-       02 CustName PIC X(20).
-       02 DateOfBirth.
-           03 MOB PIC 99.
-           03 DOB PIC 99.
-           03 YOB PIC 9(4).
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans PIC S99V99 VALUE 0.
-01 Rem PIC 9V99.
-
-PROCEDURE DIVISION.
-MOVE "More Stuff" TO SampleData
-MOVE "123" TO SampleData
-MOVE 123 TO SampleData
-DISPLAY SampleData
-DISPLAY Paycheck
-MOVE "123Aliff Aiman         30071998" TO Customer
-DISPLAY CustName
-DISPLAY MOB "/" DOB "/" YOB
-
-MOVE ZEROS TO SampleData
-DISPLAY SampleData
-MOVE SPACE TO SampleData
-DISPLAY SampleData
-MOVE HIGH-VALUE TO SampleData
-DISPLAY SampleData
-MOVE LOW-VALUE TO SampleData
-DISPLAY SampleData
-MOVE QUOTE TO SampleData
-DISPLAY SampleData
-MOVE ALL "2" TO SampleData
-DISPLAY SampleData
-
-STOP RUN. 
-*> 
-*> 
-
-
-
-
- 
-*>  MOVE <apa nak isi> TO <nama variable>
-*> untuk fill varibale dengan data
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADA.
+       AUTHOR. AL.
+       DATE-WRITTEN. APRIL 21ST 2021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CustomerFileStatus.
 
+           SELECT CustomerIndexFile ASSIGN TO "CUSTIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Ident OF CustomerIndexRecord
+               FILE STATUS IS CustomerIndexStatus.
+
+           SELECT ExceptionFile ASSIGN TO "CUSTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExceptionFileStatus.
+
+           SELECT HoursFile ASSIGN TO "HOURSFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HoursFileStatus.
+
+           SELECT PayslipFile ASSIGN TO "PAYSLIP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PayslipFileStatus.
+
+           SELECT LookupFile ASSIGN TO "LOOKUPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LookupFileStatus.
+
+           SELECT TransactionLog ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransactionLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerFileRecord.
+           COPY CUSTREC.
+
+       FD  CustomerIndexFile.
+       01  CustomerIndexRecord.
+           COPY CUSTREC.
+
+       FD  ExceptionFile.
+       01  RejectRecord.
+           05 RejectIdent PIC 9(03).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 RejectCustName PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 RejectReasonCode PIC X(02).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 RejectReasonText PIC X(30).
+
+       FD  HoursFile.
+       01  HoursFileRecord.
+           05 HoursIdent PIC 9(03).
+           05 HoursWorked PIC 9(03)V99.
+           05 RatePerHour PIC 9(03)V99.
+
+       FD  PayslipFile.
+       01  PayslipLine.
+           05 PS-Ident PIC 9(03).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 PS-CustName PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 PS-GrossPay PIC ZZZZZ9.99.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 PS-Deduction PIC ZZZ9.99.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 PS-NetPay PIC ZZZZZ9.99.
+
+       FD  LookupFile.
+       01  LookupFileRecord.
+           05 LookupIdent PIC 9(03).
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01 SampleData PIC X(10) VALUE "STUFF".
+       01 JustLetters PIC AAA VALUE "ABC".
+       01 JustNums PIC 9(4) VALUE 1234.
+       01 SignedInt PIC S9(4) VALUE -1234.
+       01 Paycheck PIC 9(06)V99 VALUE ZEROS.
+       01 Customer.
+           COPY CUSTREC.
+       01 Num1 PIC 9 VALUE 5.
+       01 Num2 PIC 9 VALUE 4.
+       01 Num3 PIC 9 VALUE 3.
+       01 Ans PIC S99V99 VALUE 0.
+       01 Rem PIC 9V99.
+
+      *> File status and switches
+       01 CustomerFileStatus PIC XX.
+       01 CustomerIndexStatus PIC XX.
+       01 ExceptionFileStatus PIC XX.
+       01 HoursFileStatus PIC XX.
+       01 PayslipFileStatus PIC XX.
+       01 LookupFileStatus PIC XX.
+       01 TransactionLogStatus PIC XX.
+
+       01 CustomerFileSwitch PIC X VALUE "N".
+           88 EndOfCustomerFile VALUE "Y".
+       01 HoursFileSwitch PIC X VALUE "N".
+           88 EndOfHoursFile VALUE "Y".
+       01 LookupFileSwitch PIC X VALUE "N".
+           88 EndOfLookupFile VALUE "Y".
+       01 DateOfBirthSwitch PIC X VALUE "Y".
+           88 DateOfBirthIsValid VALUE "Y".
+           88 DateOfBirthIsInvalid VALUE "N".
+       01 HardFailureSwitch PIC X VALUE "N".
+           88 HardFailureOccurred VALUE "Y".
+
+      *> Counters
+       77 RecordsProcessed PIC 9(05) COMP VALUE ZERO.
+       77 ExceptionCount PIC 9(05) COMP VALUE ZERO.
+
+      *> DateOfBirth edit working fields
+       01 TodaysDate.
+           05 CurrentYear PIC 9(04).
+           05 CurrentMonth PIC 9(02).
+           05 CurrentDay PIC 9(02).
+       01 LastDayOfMonth PIC 9(02).
+       01 LeapYearSwitch PIC X VALUE "N".
+           88 IsLeapYear VALUE "Y".
+       01 QuotientWork PIC 9(06).
+       01 RemainderWork PIC 9(06).
+
+      *> Payroll working fields
+       01 GrossPay PIC 9(06)V99 VALUE ZERO.
+       01 FlatDeduction PIC 9(03)V99 VALUE 50.00.
+
+      *> Audit log working fields
+       01 AuditRunDate PIC 9(08).
+
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------*
+      *>  0000-MAINLINE                                                 *
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CUSTOMER-MASTER THRU 2000-EXIT
+           PERFORM 3000-RUN-PAYROLL THRU 3000-EXIT
+           PERFORM 4000-CUSTOMER-INQUIRY THRU 4000-EXIT
+           PERFORM 8000-WRITE-AUDIT-LOG
+           PERFORM 9999-TERMINATE-RUN
+           STOP RUN.
+
+      *>----------------------------------------------------------------*
+      *>  1000-INITIALIZE - original scratch demo, plus run setup       *
+      *>----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT TodaysDate FROM DATE YYYYMMDD
+           MOVE TodaysDate TO AuditRunDate
+
+           MOVE "More Stuff" TO SampleData
+           MOVE "123" TO SampleData
+           MOVE 123 TO SampleData
+           DISPLAY SampleData
+           DISPLAY Paycheck
+
+           MOVE ZEROS TO SampleData
+           DISPLAY SampleData
+           MOVE SPACE TO SampleData
+           DISPLAY SampleData
+           MOVE HIGH-VALUE TO SampleData
+           DISPLAY SampleData
+           MOVE LOW-VALUE TO SampleData
+           DISPLAY SampleData
+           MOVE QUOTE TO SampleData
+           DISPLAY SampleData
+           MOVE ALL "2" TO SampleData
+           DISPLAY SampleData
+           .
+
+      *>----------------------------------------------------------------*
+      *>  2000-LOAD-CUSTOMER-MASTER                                     *
+      *>  Reads CUSTOMER-FILE, edits DateOfBirth, builds the indexed    *
+      *>  master and kicks bad records out to the exception file.       *
+      *>----------------------------------------------------------------*
+       2000-LOAD-CUSTOMER-MASTER.
+           OPEN INPUT CustomerFile
+           IF CustomerFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT CustomerIndexFile
+           IF CustomerIndexStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT ExceptionFile
+           IF ExceptionFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 2010-READ-CUSTOMER-FILE
+
+               PERFORM UNTIL EndOfCustomerFile
+                   MOVE CORRESPONDING CustomerFileRecord TO Customer
+                   PERFORM 2100-EDIT-DATE-OF-BIRTH THRU 2100-EXIT
+                   IF DateOfBirthIsValid
+                       MOVE CORRESPONDING Customer TO CustomerIndexRecord
+                       WRITE CustomerIndexRecord
+                           INVALID KEY
+                               MOVE "04" TO RejectReasonCode
+                               MOVE "DUPLICATE IDENT ON CUSTOMER MASTER"
+                                   TO RejectReasonText
+                               ADD 1 TO ExceptionCount
+                               PERFORM 2200-WRITE-EXCEPTION
+                           NOT INVALID KEY
+                               ADD 1 TO RecordsProcessed
+                               DISPLAY CustName OF Customer
+                               DISPLAY MOB OF Customer "/" DOB OF Customer "/"
+                                   YOB OF Customer
+                       END-WRITE
+                   ELSE
+                       ADD 1 TO ExceptionCount
+                       PERFORM 2200-WRITE-EXCEPTION
+                   END-IF
+                   PERFORM 2010-READ-CUSTOMER-FILE
+               END-PERFORM
+           END-IF
+
+           CLOSE CustomerFile
+           CLOSE CustomerIndexFile
+           CLOSE ExceptionFile
+           .
+       2000-EXIT.
+           EXIT.
+
+       2010-READ-CUSTOMER-FILE.
+           READ CustomerFile
+               AT END SET EndOfCustomerFile TO TRUE
+           END-READ
+           .
+
+       2100-EDIT-DATE-OF-BIRTH.
+           MOVE SPACES TO RejectRecord
+           SET DateOfBirthIsValid TO TRUE
+
+           IF MOB OF Customer < 01 OR MOB OF Customer > 12
+               SET DateOfBirthIsInvalid TO TRUE
+               MOVE "01" TO RejectReasonCode
+               MOVE "MONTH OF BIRTH NOT 01-12" TO RejectReasonText
+           ELSE
+               IF YOB OF Customer > CurrentYear
+                   SET DateOfBirthIsInvalid TO TRUE
+                   MOVE "02" TO RejectReasonCode
+                   MOVE "YEAR OF BIRTH IS IN THE FUTURE" TO RejectReasonText
+               ELSE
+                   PERFORM 2110-DETERMINE-LAST-DAY-OF-MONTH
+                   IF DOB OF Customer < 01 OR DOB OF Customer > LastDayOfMonth
+                       SET DateOfBirthIsInvalid TO TRUE
+                       MOVE "03" TO RejectReasonCode
+                       MOVE "DAY OF BIRTH NOT VALID FOR MONTH"
+                           TO RejectReasonText
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       2110-DETERMINE-LAST-DAY-OF-MONTH.
+           EVALUATE MOB OF Customer
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07
+               WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO LastDayOfMonth
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO LastDayOfMonth
+               WHEN 02
+                   PERFORM 2120-DETERMINE-LEAP-YEAR
+                   IF IsLeapYear
+                       MOVE 29 TO LastDayOfMonth
+                   ELSE
+                       MOVE 28 TO LastDayOfMonth
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO LastDayOfMonth
+           END-EVALUATE
+           .
+
+       2120-DETERMINE-LEAP-YEAR.
+           MOVE "N" TO LeapYearSwitch
+           DIVIDE YOB OF Customer BY 4 GIVING QuotientWork REMAINDER RemainderWork
+           IF RemainderWork = 0
+               DIVIDE YOB OF Customer BY 100 GIVING QuotientWork REMAINDER RemainderWork
+               IF RemainderWork NOT = 0
+                   SET IsLeapYear TO TRUE
+               ELSE
+                   DIVIDE YOB OF Customer BY 400 GIVING QuotientWork REMAINDER RemainderWork
+                   IF RemainderWork = 0
+                       SET IsLeapYear TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2200-WRITE-EXCEPTION.
+           MOVE Ident OF Customer TO RejectIdent
+           MOVE CustName OF Customer TO RejectCustName
+           WRITE RejectRecord
+           .
+
+      *>----------------------------------------------------------------*
+      *>  3000-RUN-PAYROLL                                              *
+      *>  Matches HOURS-FILE against the indexed customer master and    *
+      *>  prints one payslip line per customer.                         *
+      *>----------------------------------------------------------------*
+       3000-RUN-PAYROLL.
+           OPEN INPUT CustomerIndexFile
+           IF CustomerIndexStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN INPUT HoursFile
+           IF HoursFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT PayslipFile
+           IF PayslipFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 3010-READ-HOURS-FILE
+
+               PERFORM UNTIL EndOfHoursFile
+                   MOVE HoursIdent TO Ident OF CustomerIndexRecord
+                   READ CustomerIndexFile
+                       INVALID KEY
+                           DISPLAY "NO CUSTOMER MASTER RECORD FOR IDENT "
+                               HoursIdent
+                       NOT INVALID KEY
+                           PERFORM 3100-COMPUTE-PAYCHECK
+                           PERFORM 3200-WRITE-PAYSLIP
+                   END-READ
+                   PERFORM 3010-READ-HOURS-FILE
+               END-PERFORM
+           END-IF
+
+           CLOSE CustomerIndexFile
+           CLOSE HoursFile
+           CLOSE PayslipFile
+           .
+       3000-EXIT.
+           EXIT.
+
+       3010-READ-HOURS-FILE.
+           READ HoursFile
+               AT END SET EndOfHoursFile TO TRUE
+           END-READ
+           .
+
+       3100-COMPUTE-PAYCHECK.
+           COMPUTE GrossPay ROUNDED = HoursWorked * RatePerHour
+           IF GrossPay < FlatDeduction
+               MOVE ZERO TO Paycheck
+           ELSE
+               COMPUTE Paycheck ROUNDED = GrossPay - FlatDeduction
+           END-IF
+           .
+
+       3200-WRITE-PAYSLIP.
+           MOVE SPACES TO PayslipLine
+           MOVE Ident OF CustomerIndexRecord TO PS-Ident
+           MOVE CustName OF CustomerIndexRecord TO PS-CustName
+           MOVE GrossPay TO PS-GrossPay
+           MOVE FlatDeduction TO PS-Deduction
+           MOVE Paycheck TO PS-NetPay
+           WRITE PayslipLine
+           .
+
+      *>----------------------------------------------------------------*
+      *>  4000-CUSTOMER-INQUIRY                                         *
+      *>  Ad hoc help-desk lookup transaction - one Ident per line in   *
+      *>  LOOKUP-FILE, result displayed for each.                       *
+      *>----------------------------------------------------------------*
+       4000-CUSTOMER-INQUIRY.
+           OPEN INPUT CustomerIndexFile
+           IF CustomerIndexStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN INPUT LookupFile
+           IF LookupFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 4010-READ-LOOKUP-FILE
+
+               PERFORM UNTIL EndOfLookupFile
+                   MOVE LookupIdent TO Ident OF CustomerIndexRecord
+                   READ CustomerIndexFile
+                       INVALID KEY
+                           ADD 1 TO ExceptionCount
+                           DISPLAY "IDENT " LookupIdent
+                               " NOT FOUND ON CUSTOMER MASTER"
+                       NOT INVALID KEY
+                           DISPLAY "IDENT " LookupIdent " : "
+                               CustName OF CustomerIndexRecord " "
+                               MOB OF CustomerIndexRecord "/"
+                               DOB OF CustomerIndexRecord "/"
+                               YOB OF CustomerIndexRecord
+                   END-READ
+                   PERFORM 4010-READ-LOOKUP-FILE
+               END-PERFORM
+           END-IF
+
+           CLOSE CustomerIndexFile
+           CLOSE LookupFile
+           .
+       4000-EXIT.
+           EXIT.
+
+       4010-READ-LOOKUP-FILE.
+           READ LookupFile
+               AT END SET EndOfLookupFile TO TRUE
+           END-READ
+           .
+
+      *>----------------------------------------------------------------*
+      *>  8000-WRITE-AUDIT-LOG                                          *
+      *>----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           OPEN EXTEND TransactionLog
+           IF TransactionLogStatus = "35"
+               OPEN OUTPUT TransactionLog
+           END-IF
+           IF TransactionLogStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           MOVE AuditRunDate TO LogRunDate
+           MOVE "ADA" TO LogProgramId
+           MOVE RecordsProcessed TO LogRecordCount
+           MOVE ExceptionCount TO LogExceptionCount
+           WRITE TransactionLogRecord
+           CLOSE TransactionLog
+           .
+
+      *>----------------------------------------------------------------*
+      *>  9999-TERMINATE-RUN                                            *
+      *>     Sets RETURN-CODE so a calling job step can test the        *
+      *>     outcome of this run: 0000 = clean, 0004 = completed with   *
+      *>     rejected/exception records, 0008 = a required file could   *
+      *>     not be opened.                                             *
+      *>----------------------------------------------------------------*
+       9999-TERMINATE-RUN.
+           EVALUATE TRUE
+               WHEN HardFailureOccurred
+                   MOVE 8 TO RETURN-CODE
+               WHEN ExceptionCount > ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+           .
