@@ -1,99 +1,682 @@
+      *> Modification History
+      *>   2021-04-21  AL   Original scratch program - interactive
+      *>                    ACCEPT-driven demo of IF/EVALUATE/CLASS.
+      *>   2026-08-09  AL   Converted to batch: voter-roll run against
+      *>                    CITIZEN-FILE, a control-break grade roster
+      *>                    off STUDENT-FILE, a per-student transcript/
+      *>                    GPA report off TRANSCRIPT-FILE, and a
+      *>                    TestNumber classification tally off
+      *>                    NUMBER-FILE with a restart checkpoint.
+      *>                    Every run appends a summary line to
+      *>                    TRANSACTION-LOG.
        >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LEARNING.
-AUTHOR. AL.
-DATE-WRITTEN. APRIL 21ST 2021
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-       CLASS PassingScore IS "A" THRU "C", "D".
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-*> variable is here
-01 Age PIC 99 VALUE 0.
-01 Grade PIC 99 VALUE 0.
-01 Score PIC X(1) VALUE "B".
-01 CanVoteFlag PIC 9 VALUE 0.
-       88 CanVote VALUE 1.
-       88 CantVote VALUE 0.
-01 TestNumber PIC X.
-       88 IsPrime VALUE "1", "3", "5", "7".
-       88 IsOdd VALUE "1", "3", "5", "7", "9".
-       88 IsEven VALUE "2", "4", "6", "8".
-       88 LessThan5 VALUE "1" THRU "4".
-       88 ANumber VALUE "1" THRU "9".
-       
-
-PROCEDURE DIVISION.
-*> code is here
-DISPLAY "Enter Age : " WITH NO ADVANCING
-ACCEPT Age
-
-*> < LESS THAN
-*> > GREATER THAN
-*> = EQUAL TO
-*>  >= , <=
-*> NOT EQUAL TO
-
-IF Age > 18 THEN
-       DISPLAY "YOU CAN VOTE"
-ELSE 
-       DISPLAY "YOU CANNOT VOTE"
-END-IF
-
-*> elseif ada tapi not recomended
-
-IF Age LESS THAN 5 THEN
-       DISPLAY "STAY HOME"
-END-IF
-
-IF Age =  5 THEN
-       DISPLAY "GO TO KINDERGARTEN"
-END-IF
-
-IF Age > 5 AND AGE < 18 THEN
-       COMPUTE Grade = Age - 5
-       DISPLAY "Go to grade" Grade
-END-IF
-
-IF Age GREATER THAN OR EQUAL TO 18 THEN
-       DISPLAY "GO TO COLLAGE"
-END-IF
-
-IF Score IS PassingScore then
-       DISPLAY " You Passed"
-ELSE 
-       DISPLAY "YOU FAILED"
-END-IF
-
-*> BUILDT IN CLASSIFICATION
-*> NUMERIC ALPHABETIC ALPHABETIC-UPPER
-IF Score IS NOT NUMERIC THEN
-       DISPLAY "Not a number"
-END-IF
-
-IF Age > 18 THEN
-       SET CanVote TO TRUE
-ELSE 
-       SET CantVote TO TRUE
-END-IF
-DISPLAY "VOTE " CanVoteFlag
-
-DISPLAY "ENTER SINGLE NUMBER OR X TO EXIT: "
-ACCEPT TestNumber
-PERFORM UNTIL NOT ANumber
-       EVALUATE TRUE
-           WHEN IsPrime DISPLAY "PRIME"
-           WHEN IsOdd DISPLAY "ODD"
-           WHEN IsEven DISPLAY "EVEN"
-           WHEN LessThan5 DISPLAY "Less than 5"
-              
-           WHEN OTHER DISPLAY "Default action"
-              
-       END-EVALUATE
-       accept TestNumber
-end-perform
-
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEARNING.
+       AUTHOR. AL.
+       DATE-WRITTEN. APRIL 21ST 2021.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C", "D".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CitizenFile ASSIGN TO "CITIZENS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CitizenFileStatus.
+
+           SELECT EligibleVoters ASSIGN TO "ELIGIBLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EligibleVotersStatus.
+
+           SELECT IneligibleVoters ASSIGN TO "INELIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IneligibleVotersStatus.
+
+           SELECT StudentFile ASSIGN TO "STUDENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StudentFileStatus.
+
+           SELECT GradeRosterReport ASSIGN TO "GRADERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GradeRosterStatus.
+
+           SELECT TranscriptFile ASSIGN TO "TRANSCRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TranscriptFileStatus.
+
+           SELECT TranscriptReport ASSIGN TO "TRANSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TranscriptReportStatus.
+
+           SELECT NumberFile ASSIGN TO "NUMBERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NumberFileStatus.
+
+           SELECT NumberCheckpoint ASSIGN TO "NUMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NumberCheckpointStatus.
+
+           SELECT TransactionLog ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransactionLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CitizenFile.
+       01  CitizenFileRecord.
+           05 CitizenId PIC 9(05).
+           05 CitizenName PIC X(20).
+           05 CitizenAge PIC 99.
+
+       FD  EligibleVoters.
+       01  EligibleVoterLine.
+           05 EV-CitizenId PIC 9(05).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 EV-CitizenName PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 EV-CitizenAge PIC 99.
+       01  EligibleVoterTrailer.
+           05 EV-TrailerLabel PIC X(25).
+           05 EV-TrailerCount PIC 9(05).
+           05 FILLER PIC X(08).
+
+       FD  IneligibleVoters.
+       01  IneligibleVoterLine.
+           05 IV-CitizenId PIC 9(05).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 IV-CitizenName PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 IV-CitizenAge PIC 99.
+       01  IneligibleVoterTrailer.
+           05 IV-TrailerLabel PIC X(25).
+           05 IV-TrailerCount PIC 9(05).
+           05 FILLER PIC X(08).
+
+       FD  StudentFile.
+       01  StudentFileRecord.
+           05 StudentId PIC 9(05).
+           05 StudentName PIC X(20).
+           05 StudentAge PIC 99.
+
+       FD  GradeRosterReport.
+       01  GradeRosterLine PIC X(60).
+
+       FD  TranscriptFile.
+       01  TranscriptFileRecord.
+           05 TxStudentId PIC 9(05).
+           05 TxStudentName PIC X(20).
+           05 TxSubjectScore PIC X(01) OCCURS 5 TIMES.
+
+       FD  TranscriptReport.
+       01  TranscriptReportLine PIC X(60).
+
+       FD  NumberFile.
+       01  NumberFileRecord.
+           05 NumberValue PIC X(01).
+
+       FD  NumberCheckpoint.
+       01  NumberCheckpointRecord.
+           05 CheckpointRecordCount PIC 9(07).
+           05 CkptPrimeCount PIC 9(05).
+           05 CkptOddCount PIC 9(05).
+           05 CkptEvenCount PIC 9(05).
+           05 CkptLessThan5Count PIC 9(05).
+           05 CkptDefaultCount PIC 9(05).
+           05 CkptInvalidNumberCount PIC 9(05).
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+      *> variables carried over from the original interactive demo,
+      *> now populated per-record inside the batch jobs below
+       01 Age PIC 99 VALUE 0.
+       01 Grade PIC 99 VALUE 0.
+       01 Score PIC X(1) VALUE "B".
+       01 CanVoteFlag PIC 9 VALUE 0.
+           88 CanVote VALUE 1.
+           88 CantVote VALUE 0.
+       01 TestNumber PIC X.
+           88 IsPrime VALUE "1", "3", "5", "7".
+           88 IsOdd VALUE "1", "3", "5", "7", "9".
+           88 IsEven VALUE "2", "4", "6", "8".
+           88 LessThan5 VALUE "1" THRU "4".
+           88 ANumber VALUE "1" THRU "9".
+
+      *> File status and switches
+       01 CitizenFileStatus PIC XX.
+       01 EligibleVotersStatus PIC XX.
+       01 IneligibleVotersStatus PIC XX.
+       01 StudentFileStatus PIC XX.
+       01 GradeRosterStatus PIC XX.
+       01 TranscriptFileStatus PIC XX.
+       01 TranscriptReportStatus PIC XX.
+       01 NumberFileStatus PIC XX.
+       01 NumberCheckpointStatus PIC XX.
+       01 TransactionLogStatus PIC XX.
+
+       01 CitizenFileSwitch PIC X VALUE "N".
+           88 EndOfCitizenFile VALUE "Y".
+       01 StudentFileSwitch PIC X VALUE "N".
+           88 EndOfStudentFile VALUE "Y".
+       01 TranscriptFileSwitch PIC X VALUE "N".
+           88 EndOfTranscriptFile VALUE "Y".
+       01 NumberFileSwitch PIC X VALUE "N".
+           88 EndOfNumberFile VALUE "Y".
+       01 NumberCheckpointSwitch PIC X VALUE "N".
+           88 EndOfNumberCheckpoint VALUE "Y".
+       01 HardFailureSwitch PIC X VALUE "N".
+           88 HardFailureOccurred VALUE "Y".
+
+      *> Overall audit counters
+       77 TotalRecordsProcessed PIC 9(07) COMP VALUE ZERO.
+       77 TotalExceptionCount PIC 9(07) COMP VALUE ZERO.
+       01 AuditRunDate PIC 9(08).
+       01 TodaysDate.
+           05 CurrentYear PIC 9(04).
+           05 CurrentMonth PIC 9(02).
+           05 CurrentDay PIC 9(02).
+
+      *> Voter roll counters
+       77 EligibleCount PIC 9(05) COMP VALUE ZERO.
+       77 IneligibleCount PIC 9(05) COMP VALUE ZERO.
+
+      *> Grade roster control break
+       01 PreviousGrade PIC 99 VALUE ZERO.
+       01 FirstStudentSwitch PIC X VALUE "Y".
+           88 FirstStudentRecord VALUE "Y" WHEN SET TO FALSE IS "N".
+       77 GradeHeadcount PIC 9(05) VALUE ZERO.
+       77 RosterGrandTotal PIC 9(05) VALUE ZERO.
+       77 StudentsSkippedCount PIC 9(05) COMP VALUE ZERO.
+
+      *> Transcript / GPA
+       01 SubjectSubscript PIC 9 VALUE 1.
+       01 SubjectPointValue PIC 9 VALUE 0.
+       01 SubjectPointsTotal PIC 9(02) VALUE 0.
+       01 SubjectsFailedCount PIC 9 VALUE 0.
+       01 StudentGPA PIC 9V99 VALUE 0.
+       01 StudentGPADisplay PIC 9.99 VALUE 0.
+       01 OverallResultSwitch PIC X VALUE "P".
+           88 StudentOverallPass VALUE "P".
+           88 StudentOverallFail VALUE "F".
+       77 StudentsPassedCount PIC 9(05) VALUE ZERO.
+       77 StudentsGradedCount PIC 9(05) VALUE ZERO.
+
+      *> Number classification tally and checkpoint
+       77 CheckpointInterval PIC 9(05) COMP VALUE 50.
+       77 NumbersReadCount PIC 9(07) COMP VALUE ZERO.
+       77 NumbersSkippedForRestart PIC 9(07) COMP VALUE ZERO.
+       77 CheckpointStartOffset PIC 9(07) COMP VALUE ZERO.
+       77 PrimeCount PIC 9(05) COMP VALUE ZERO.
+       77 OddCount PIC 9(05) COMP VALUE ZERO.
+       77 EvenCount PIC 9(05) COMP VALUE ZERO.
+       77 LessThan5Count PIC 9(05) COMP VALUE ZERO.
+       77 DefaultCount PIC 9(05) COMP VALUE ZERO.
+       77 InvalidNumberCount PIC 9(05) COMP VALUE ZERO.
+       01 CheckpointRemainder PIC 9(07).
+       01 CheckpointQuotient PIC 9(07).
+
+       PROCEDURE DIVISION.
+      *>----------------------------------------------------------------*
+      *>  0000-MAINLINE                                                 *
+      *>----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VOTER-ROLL THRU 2000-EXIT
+           PERFORM 3000-GRADE-ROSTER THRU 3000-EXIT
+           PERFORM 4000-TRANSCRIPTS THRU 4000-EXIT
+           PERFORM 7000-NUMBER-TALLY THRU 7000-EXIT
+           PERFORM 8000-WRITE-AUDIT-LOG
+           PERFORM 9999-TERMINATE-RUN
+           STOP RUN.
+
+      *>----------------------------------------------------------------*
+      *>  1000-INITIALIZE                                                *
+      *>----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT TodaysDate FROM DATE YYYYMMDD
+           MOVE TodaysDate TO AuditRunDate
+           .
+
+      *>----------------------------------------------------------------*
+      *>  2000-VOTER-ROLL                                               *
+      *>  Batch voting-eligibility run over CITIZEN-FILE - same         *
+      *>  Age > 18 test as the original interactive check, split into   *
+      *>  ELIGIBLE-VOTERS and INELIGIBLE-VOTERS.                        *
+      *>----------------------------------------------------------------*
+       2000-VOTER-ROLL.
+           OPEN INPUT CitizenFile
+           IF CitizenFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT EligibleVoters
+           IF EligibleVotersStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT IneligibleVoters
+           IF IneligibleVotersStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 2010-READ-CITIZEN-FILE
+
+               PERFORM UNTIL EndOfCitizenFile
+                   MOVE CitizenAge TO Age
+                   ADD 1 TO TotalRecordsProcessed
+                   IF Age > 18
+                       SET CanVote TO TRUE
+                       ADD 1 TO EligibleCount
+                       MOVE SPACES TO EligibleVoterLine
+                       MOVE CitizenId TO EV-CitizenId
+                       MOVE CitizenName TO EV-CitizenName
+                       MOVE CitizenAge TO EV-CitizenAge
+                       WRITE EligibleVoterLine
+                   ELSE
+                       SET CantVote TO TRUE
+                       ADD 1 TO IneligibleCount
+                       MOVE SPACES TO IneligibleVoterLine
+                       MOVE CitizenId TO IV-CitizenId
+                       MOVE CitizenName TO IV-CitizenName
+                       MOVE CitizenAge TO IV-CitizenAge
+                       WRITE IneligibleVoterLine
+                   END-IF
+                   PERFORM 2010-READ-CITIZEN-FILE
+               END-PERFORM
+
+               DISPLAY "VOTER ROLL - ELIGIBLE: " EligibleCount
+                   " INELIGIBLE: " IneligibleCount
+
+               MOVE SPACES TO EligibleVoterTrailer
+               MOVE "TOTAL ELIGIBLE VOTERS: " TO EV-TrailerLabel
+               MOVE EligibleCount TO EV-TrailerCount
+               WRITE EligibleVoterTrailer
+
+               MOVE SPACES TO IneligibleVoterTrailer
+               MOVE "TOTAL INELIGIBLE VOTERS: " TO IV-TrailerLabel
+               MOVE IneligibleCount TO IV-TrailerCount
+               WRITE IneligibleVoterTrailer
+           END-IF
+
+           CLOSE CitizenFile
+           CLOSE EligibleVoters
+           CLOSE IneligibleVoters
+           .
+       2000-EXIT.
+           EXIT.
+
+       2010-READ-CITIZEN-FILE.
+           READ CitizenFile
+               AT END SET EndOfCitizenFile TO TRUE
+           END-READ
+           .
+
+      *>----------------------------------------------------------------*
+      *>  3000-GRADE-ROSTER                                             *
+      *>  Control-break school roster - STUDENT-FILE is assumed sorted  *
+      *>  ascending by Grade (as produced by a prior sort step). Grade  *
+      *>  is computed the same way as the original demo, and only ages  *
+      *>  in the original 5-18 school range earn a grade.               *
+      *>----------------------------------------------------------------*
+       3000-GRADE-ROSTER.
+           OPEN INPUT StudentFile
+           IF StudentFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT GradeRosterReport
+           IF GradeRosterStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           SET FirstStudentRecord TO TRUE
+
+           IF NOT HardFailureOccurred
+               PERFORM 3010-READ-STUDENT-FILE
+
+               PERFORM UNTIL EndOfStudentFile
+                   MOVE StudentAge TO Age
+                   ADD 1 TO TotalRecordsProcessed
+                   IF Age > 5 AND Age < 18
+                       COMPUTE Grade = Age - 5
+                       IF FirstStudentRecord
+                           SET FirstStudentRecord TO FALSE
+                           MOVE Grade TO PreviousGrade
+                       END-IF
+                       IF Grade NOT = PreviousGrade
+                           PERFORM 3100-WRITE-GRADE-SUBTOTAL
+                           MOVE Grade TO PreviousGrade
+                           MOVE ZERO TO GradeHeadcount
+                       END-IF
+                       ADD 1 TO GradeHeadcount
+                       ADD 1 TO RosterGrandTotal
+                       PERFORM 3200-WRITE-STUDENT-LINE
+                   ELSE
+                       ADD 1 TO StudentsSkippedCount
+                       ADD 1 TO TotalExceptionCount
+                   END-IF
+                   PERFORM 3010-READ-STUDENT-FILE
+               END-PERFORM
+
+               IF NOT FirstStudentRecord
+                   PERFORM 3100-WRITE-GRADE-SUBTOTAL
+               END-IF
+
+               MOVE SPACES TO GradeRosterLine
+               STRING "GRAND TOTAL STUDENTS ON ROSTER: " DELIMITED BY SIZE
+                   RosterGrandTotal DELIMITED BY SIZE
+                   INTO GradeRosterLine
+               WRITE GradeRosterLine
+           END-IF
+
+           CLOSE StudentFile
+           CLOSE GradeRosterReport
+           .
+       3000-EXIT.
+           EXIT.
+
+       3010-READ-STUDENT-FILE.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           .
+
+       3100-WRITE-GRADE-SUBTOTAL.
+           MOVE SPACES TO GradeRosterLine
+           STRING "TOTAL FOR GRADE " DELIMITED BY SIZE
+               PreviousGrade DELIMITED BY SIZE
+               " : " DELIMITED BY SIZE
+               GradeHeadcount DELIMITED BY SIZE
+               INTO GradeRosterLine
+           WRITE GradeRosterLine
+           .
+
+       3200-WRITE-STUDENT-LINE.
+           MOVE SPACES TO GradeRosterLine
+           STRING "  GRADE " DELIMITED BY SIZE
+               Grade DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               StudentName DELIMITED BY SIZE
+               INTO GradeRosterLine
+           WRITE GradeRosterLine
+           .
+
+      *>----------------------------------------------------------------*
+      *>  4000-TRANSCRIPTS                                              *
+      *>  Applies the PassingScore classification to every subject on  *
+      *>  each student's TRANSCRIPT-FILE record, computes an overall    *
+      *>  pass/fail and a simple GPA, and prints a class summary.       *
+      *>----------------------------------------------------------------*
+       4000-TRANSCRIPTS.
+           OPEN INPUT TranscriptFile
+           IF TranscriptFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           OPEN OUTPUT TranscriptReport
+           IF TranscriptReportStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 4010-READ-TRANSCRIPT-FILE
+
+               PERFORM UNTIL EndOfTranscriptFile
+                   ADD 1 TO TotalRecordsProcessed
+                   ADD 1 TO StudentsGradedCount
+                   PERFORM 4100-GRADE-STUDENT-TRANSCRIPT
+                   PERFORM 4200-WRITE-TRANSCRIPT-LINE
+                   PERFORM 4010-READ-TRANSCRIPT-FILE
+               END-PERFORM
+
+               MOVE SPACES TO TranscriptReportLine
+               STRING "CLASS PASS RATE: " DELIMITED BY SIZE
+                   StudentsPassedCount DELIMITED BY SIZE
+                   " OF " DELIMITED BY SIZE
+                   StudentsGradedCount DELIMITED BY SIZE
+                   INTO TranscriptReportLine
+               WRITE TranscriptReportLine
+           END-IF
+
+           CLOSE TranscriptFile
+           CLOSE TranscriptReport
+           .
+       4000-EXIT.
+           EXIT.
+
+       4010-READ-TRANSCRIPT-FILE.
+           READ TranscriptFile
+               AT END SET EndOfTranscriptFile TO TRUE
+           END-READ
+           .
+
+       4100-GRADE-STUDENT-TRANSCRIPT.
+           MOVE ZERO TO SubjectPointsTotal
+           MOVE ZERO TO SubjectsFailedCount
+           SET StudentOverallPass TO TRUE
+
+           PERFORM VARYING SubjectSubscript FROM 1 BY 1
+               UNTIL SubjectSubscript > 5
+               MOVE TxSubjectScore(SubjectSubscript) TO Score
+               IF Score IS PassingScore
+                   CONTINUE
+               ELSE
+                   ADD 1 TO SubjectsFailedCount
+               END-IF
+               PERFORM 4110-ADD-SUBJECT-POINTS
+           END-PERFORM
+
+           IF SubjectsFailedCount > 0
+               SET StudentOverallFail TO TRUE
+           ELSE
+               ADD 1 TO StudentsPassedCount
+           END-IF
+
+           DIVIDE SubjectPointsTotal BY 5 GIVING StudentGPA
+           MOVE StudentGPA TO StudentGPADisplay
+           .
+
+       4110-ADD-SUBJECT-POINTS.
+           EVALUATE Score
+               WHEN "A" MOVE 4 TO SubjectPointValue
+               WHEN "B" MOVE 3 TO SubjectPointValue
+               WHEN "C" MOVE 2 TO SubjectPointValue
+               WHEN "D" MOVE 1 TO SubjectPointValue
+               WHEN OTHER MOVE 0 TO SubjectPointValue
+           END-EVALUATE
+           ADD SubjectPointValue TO SubjectPointsTotal
+           .
+
+       4200-WRITE-TRANSCRIPT-LINE.
+           MOVE SPACES TO TranscriptReportLine
+           IF StudentOverallPass
+               STRING TxStudentId DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   TxStudentName DELIMITED BY SIZE
+                   "  GPA " DELIMITED BY SIZE
+                   StudentGPADisplay DELIMITED BY SIZE
+                   "  PASS" DELIMITED BY SIZE
+                   INTO TranscriptReportLine
+           ELSE
+               STRING TxStudentId DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   TxStudentName DELIMITED BY SIZE
+                   "  GPA " DELIMITED BY SIZE
+                   StudentGPADisplay DELIMITED BY SIZE
+                   "  FAIL" DELIMITED BY SIZE
+                   INTO TranscriptReportLine
+           END-IF
+           WRITE TranscriptReportLine
+           .
+
+      *>----------------------------------------------------------------*
+      *>  7000-NUMBER-TALLY                                             *
+      *>  Batch replacement for the interactive TestNumber loop, with a *
+      *>  checkpoint written every CheckpointInterval records so a run  *
+      *>  can restart after an abend instead of starting NUMBER-FILE    *
+      *>  over from the top.                                            *
+      *>----------------------------------------------------------------*
+       7000-NUMBER-TALLY.
+           PERFORM 7010-READ-CHECKPOINT
+           MOVE CheckpointRecordCount TO CheckpointStartOffset
+           IF CheckpointStartOffset NOT = ZERO
+               ADD CheckpointStartOffset TO TotalRecordsProcessed
+               ADD InvalidNumberCount TO TotalExceptionCount
+           END-IF
+           OPEN INPUT NumberFile
+           IF NumberFileStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+
+           IF NOT HardFailureOccurred
+               PERFORM 7030-READ-NUMBER-FILE
+                   VARYING NumbersSkippedForRestart FROM 1 BY 1
+                   UNTIL NumbersSkippedForRestart > CheckpointRecordCount
+                       OR EndOfNumberFile
+
+               PERFORM 7030-READ-NUMBER-FILE
+
+               PERFORM UNTIL EndOfNumberFile
+                   ADD 1 TO NumbersReadCount
+                   ADD 1 TO TotalRecordsProcessed
+                   MOVE NumberValue TO TestNumber
+                   IF ANumber
+                       EVALUATE TRUE
+                           WHEN IsPrime ADD 1 TO PrimeCount
+                           WHEN IsOdd ADD 1 TO OddCount
+                           WHEN IsEven ADD 1 TO EvenCount
+                           WHEN LessThan5 ADD 1 TO LessThan5Count
+                           WHEN OTHER ADD 1 TO DefaultCount
+                       END-EVALUATE
+                   ELSE
+                       ADD 1 TO InvalidNumberCount
+                       ADD 1 TO TotalExceptionCount
+                   END-IF
+
+                   DIVIDE NumbersReadCount BY CheckpointInterval
+                       GIVING CheckpointQuotient
+                       REMAINDER CheckpointRemainder
+                   IF CheckpointRemainder = 0
+                       COMPUTE CheckpointRecordCount =
+                           CheckpointStartOffset + NumbersReadCount
+                       PERFORM 7040-WRITE-CHECKPOINT
+                   END-IF
+
+                   PERFORM 7030-READ-NUMBER-FILE
+               END-PERFORM
+
+               MOVE ZERO TO CheckpointRecordCount
+               PERFORM 7040-WRITE-CHECKPOINT
+
+               DISPLAY "NUMBER TALLY - PRIME: " PrimeCount
+                   " ODD: " OddCount " EVEN: " EvenCount
+                   " LESS THAN 5: " LessThan5Count
+                   " OTHER: " DefaultCount
+                   " INVALID: " InvalidNumberCount
+           END-IF
+
+           CLOSE NumberFile
+           .
+       7000-EXIT.
+           EXIT.
+
+      *>  Reads NUMCKPT through to end of file and keeps the LAST
+      *>  record's value, since 7040-WRITE-CHECKPOINT appends a new
+      *>  record every time rather than replacing the one before it. A
+      *>  non-zero position means a genuine restart, so the tally
+      *>  counts saved alongside it are restored too - a position of
+      *>  zero means the prior run finished clean, and the next run's
+      *>  tallies start fresh regardless of what is stored there.
+       7010-READ-CHECKPOINT.
+           MOVE ZERO TO CheckpointRecordCount
+           OPEN INPUT NumberCheckpoint
+           IF NumberCheckpointStatus = "00"
+               PERFORM 7015-READ-CHECKPOINT-RECORD
+               PERFORM UNTIL EndOfNumberCheckpoint
+                   PERFORM 7015-READ-CHECKPOINT-RECORD
+               END-PERFORM
+               IF CheckpointRecordCount NOT = ZERO
+                   MOVE CkptPrimeCount TO PrimeCount
+                   MOVE CkptOddCount TO OddCount
+                   MOVE CkptEvenCount TO EvenCount
+                   MOVE CkptLessThan5Count TO LessThan5Count
+                   MOVE CkptDefaultCount TO DefaultCount
+                   MOVE CkptInvalidNumberCount TO InvalidNumberCount
+               END-IF
+           ELSE
+               IF NumberCheckpointStatus NOT = "35"
+                   SET HardFailureOccurred TO TRUE
+               END-IF
+           END-IF
+           CLOSE NumberCheckpoint
+           .
+
+       7015-READ-CHECKPOINT-RECORD.
+           READ NumberCheckpoint
+               AT END SET EndOfNumberCheckpoint TO TRUE
+           END-READ
+           .
+
+       7030-READ-NUMBER-FILE.
+           READ NumberFile
+               AT END SET EndOfNumberFile TO TRUE
+           END-READ
+           .
+
+      *>  OPEN EXTEND appends the current checkpoint value onto NUMCKPT
+      *>  instead of overwriting it, matching the NUMCKPT DD's DISP=MOD
+      *>  in the nightly JCL; 7010-READ-CHECKPOINT always resumes from
+      *>  the last record written, not the first.
+       7040-WRITE-CHECKPOINT.
+           MOVE PrimeCount TO CkptPrimeCount
+           MOVE OddCount TO CkptOddCount
+           MOVE EvenCount TO CkptEvenCount
+           MOVE LessThan5Count TO CkptLessThan5Count
+           MOVE DefaultCount TO CkptDefaultCount
+           MOVE InvalidNumberCount TO CkptInvalidNumberCount
+           OPEN EXTEND NumberCheckpoint
+           IF NumberCheckpointStatus = "35"
+               OPEN OUTPUT NumberCheckpoint
+           END-IF
+           IF NumberCheckpointStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           WRITE NumberCheckpointRecord
+           CLOSE NumberCheckpoint
+           .
+
+      *>----------------------------------------------------------------*
+      *>  8000-WRITE-AUDIT-LOG                                          *
+      *>----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           OPEN EXTEND TransactionLog
+           IF TransactionLogStatus = "35"
+               OPEN OUTPUT TransactionLog
+           END-IF
+           IF TransactionLogStatus NOT = "00"
+               SET HardFailureOccurred TO TRUE
+           END-IF
+           MOVE AuditRunDate TO LogRunDate
+           MOVE "LEARNING" TO LogProgramId
+           MOVE TotalRecordsProcessed TO LogRecordCount
+           MOVE TotalExceptionCount TO LogExceptionCount
+           WRITE TransactionLogRecord
+           CLOSE TransactionLog
+           .
+
+      *>----------------------------------------------------------------*
+      *>  9999-TERMINATE-RUN                                            *
+      *>     Sets RETURN-CODE so a calling job step can test the        *
+      *>     outcome of this run: 0000 = clean, 0004 = completed with   *
+      *>     skipped/exception records, 0008 = a required file could    *
+      *>     not be opened.                                             *
+      *>----------------------------------------------------------------*
+       9999-TERMINATE-RUN.
+           EVALUATE TRUE
+               WHEN HardFailureOccurred
+                   MOVE 8 TO RETURN-CODE
+               WHEN TotalExceptionCount > ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+           .
