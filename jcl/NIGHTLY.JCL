@@ -0,0 +1,78 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=A,
+//             RESTART=STEP1
+//*--------------------------------------------------------------*
+//*  NIGHTLY - RUN ADA (CUSTOMER/PAYROLL), SORT THE STUDENT FILE  *
+//*            FOR THE GRADE ROSTER, THEN RUN LEARNING            *
+//*            (VOTER ROLL/GRADE ROSTER/TRANSCRIPTS/NUMBER TALLY) *
+//*                                                                *
+//*  SORTSTU and STEP2 are bypassed if STEP1 abends or ends with  *
+//*  a return code greater than 4, so a bad customer-master run   *
+//*  never drags LEARNING's file processing down with it. RC=4    *
+//*  from any step just means "completed, but see the exception   *
+//*  count in TRANLOG" and is not treated as a failure.           *
+//*                                                                *
+//*  SORTSTU presorts STUDENTS ascending by age (the same field   *
+//*  LEARNING derives Grade from) into NIGHTLY.STUDENTS.SRT, since *
+//*  3000-GRADE-ROSTER's control break assumes its input already  *
+//*  arrives in grade order.                                       *
+//*                                                                *
+//*  To resume a job that stopped partway through, resubmit this  *
+//*  deck with RESTART=STEP1, RESTART=SORTSTU, or RESTART=STEP2   *
+//*  on the JOB card so the steps that already completed clean    *
+//*  are not rerun.                                                *
+//*                                                                *
+//*  CLEANUP deletes the prior run's report and exception data     *
+//*  sets ahead of STEP1 so their NEW,CATLG,DELETE allocations     *
+//*  below succeed on every night's submission, not just the       *
+//*  first; MAXCC is reset to 0 so a first-ever run, where none    *
+//*  of these data sets exist yet to delete, does not itself       *
+//*  post a condition code.                                        *
+//*--------------------------------------------------------------*
+//*
+//CLEANUP  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE NIGHTLY.CUSTEXC
+  DELETE NIGHTLY.PAYSLIP
+  DELETE NIGHTLY.STUDENTS.SRT
+  DELETE NIGHTLY.ELIGIBLE
+  DELETE NIGHTLY.INELIG
+  DELETE NIGHTLY.GRADERPT
+  DELETE NIGHTLY.TRANSRPT
+  SET MAXCC = 0
+/*
+//*
+//STEP1    EXEC PGM=ADA
+//STEPLIB  DD DSN=NIGHTLY.LOADLIB,DISP=SHR
+//CUSTFILE DD DSN=NIGHTLY.CUSTFILE,DISP=SHR
+//CUSTIDX  DD DSN=NIGHTLY.CUSTIDX,DISP=SHR
+//CUSTEXC  DD DSN=NIGHTLY.CUSTEXC,DISP=(NEW,CATLG,DELETE)
+//HOURSFIL DD DSN=NIGHTLY.HOURSFIL,DISP=SHR
+//PAYSLIP  DD DSN=NIGHTLY.PAYSLIP,DISP=(NEW,CATLG,DELETE)
+//LOOKUPS  DD DSN=NIGHTLY.LOOKUPS,DISP=SHR
+//TRANLOG  DD DSN=NIGHTLY.TRANLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//SORTSTU  EXEC PGM=SORT,COND=(4,GT,STEP1)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=NIGHTLY.STUDENTS,DISP=SHR
+//SORTOUT  DD DSN=NIGHTLY.STUDENTS.SRT,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSIN    DD *
+  SORT FIELDS=(26,2,CH,A)
+/*
+//*
+//STEP2    EXEC PGM=LEARNING,COND=((4,GT,STEP1),(4,GT,SORTSTU))
+//STEPLIB  DD DSN=NIGHTLY.LOADLIB,DISP=SHR
+//CITIZENS DD DSN=NIGHTLY.CITIZENS,DISP=SHR
+//ELIGIBLE DD DSN=NIGHTLY.ELIGIBLE,DISP=(NEW,CATLG,DELETE)
+//INELIG   DD DSN=NIGHTLY.INELIG,DISP=(NEW,CATLG,DELETE)
+//STUDENTS DD DSN=NIGHTLY.STUDENTS.SRT,DISP=SHR
+//GRADERPT DD DSN=NIGHTLY.GRADERPT,DISP=(NEW,CATLG,DELETE)
+//TRANSCRP DD DSN=NIGHTLY.TRANSCRP,DISP=SHR
+//TRANSRPT DD DSN=NIGHTLY.TRANSRPT,DISP=(NEW,CATLG,DELETE)
+//NUMBERS  DD DSN=NIGHTLY.NUMBERS,DISP=SHR
+//NUMCKPT  DD DSN=NIGHTLY.NUMCKPT,DISP=(MOD,CATLG,DELETE)
+//TRANLOG  DD DSN=NIGHTLY.TRANLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
