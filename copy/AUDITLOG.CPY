@@ -0,0 +1,7 @@
+      *> AUDITLOG.CPY
+      *> Common audit-trail record written by every batch program to
+      *> TRANSACTION-LOG - one summary line per run.
+    05 LogRunDate PIC 9(08).
+    05 LogProgramId PIC X(08).
+    05 LogRecordCount PIC 9(07).
+    05 LogExceptionCount PIC 9(07).
