@@ -0,0 +1,10 @@
+      *> CUSTREC.CPY
+      *> Common Customer record layout - Ident/CustName/DateOfBirth.
+      *> COPY'd into WORKING-STORAGE and into every Customer FD so the
+      *> master file layout only has to change in one place.
+    02 Ident PIC 9(03).
+    02 CustName PIC X(20).
+    02 DateOfBirth.
+        03 MOB PIC 9(02).
+        03 DOB PIC 9(02).
+        03 YOB PIC 9(04).
